@@ -0,0 +1,10 @@
+       01  REG-AUDITORIA.
+           03 AUD-DATA pic 9(08).
+           03 AUD-HORA pic 9(08).
+           03 AUD-PROGRAMA pic x(08).
+           03 AUD-FORMA pic x(01).
+           03 AUD-RAIO pic s9(5)v99.
+           03 AUD-BASE pic s9(5)v99.
+           03 AUD-ALTURA pic s9(5)v99.
+           03 AUD-RESULTADO pic s9(5)v99.
+           03 AUD-PERIMETRO pic s9(5)v99.
