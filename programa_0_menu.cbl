@@ -0,0 +1,56 @@
+       identification division.
+       program-id. programa_0_menu.
+
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+
+       data division.
+       working-storage section.
+       01 Mensagens.
+           03 Mensagem-01 pic x(50) value "Menu Principal".
+           03 Mensagem-02 pic x(50) value
+               "1-Notas 2-Area s/masc 3-Area c/masc".
+           03 Mensagem-03 pic x(50) value "0-Sair".
+           03 Mensagem-04 pic x(50) value "Opcao invalida".
+
+       01 ws-opcao pic 9(01) value zeros.
+
+       screen section.
+       01 Tela-Inicial.
+           03 line 05 column 20 pic x(50) using Mensagem-01.
+           03 line 10 column 10 pic x(50) using Mensagem-02.
+           03 line 12 column 10 pic x(50) using Mensagem-03.
+
+       procedure division.
+
+       01-Inicializacao.
+           display Tela-Inicial.
+
+       02-Entrada-Dados.
+           display "Opcao: " at 1510.
+           accept ws-opcao at 1518.
+           if ws-opcao > 3
+               display Mensagem-04 at 2010
+               perform 02-Entrada-Dados
+           end-if.
+
+       03-Executa-Opcao.
+           evaluate ws-opcao
+               when 1 call "programa_1_notasbimestrais"
+               when 2 call "EX8"
+               when 3 call "EX9"
+               when other continue
+           end-evaluate.
+
+       04-Rot-Continua.
+           if ws-opcao not = 0
+               display Tela-Inicial
+               perform 02-Entrada-Dados
+               perform 03-Executa-Opcao
+               perform 04-Rot-Continua
+           end-if.
+
+       05-Fim.
+           stop run.
