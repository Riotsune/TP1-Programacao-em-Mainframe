@@ -1,46 +1,120 @@
-       IDENTIFICATION DIVISION.
-
-       PROGRAM-ID. EX8.
-
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-
-       01 Mensagens.
-           03 Mensagem-01 pic x(50) value "Cal. da area da circ.".
-           03 Mensagem-02 pic x(50) value "Informe o raio da circ.".
-           03 Mensagem-03 pic x(50) value "A circ. e' aproximadamente:".
-           03 Mensagem-04 pic x(50) value "Pressione qualquer tecla".
-
-       01 Circunferencia.
-           03 raio-calculo pic s9(5)v99.
-           03 resultado-calculo pic s9(5)v99.
-
-       SCREEN SECTION.
-       01 Tela-Inicial.
-           03 line 05 column 20 pic x(50) using Mensagem-01.
-           03 line 10 column 10 pic x(50) using Mensagem-02.
-           03 line 15 column 10 pic x(50) using Mensagem-03.
-
-       procedure division.
-
-       01-Inicializacao.
-           initialize raio-calculo.
-           display Tela-Inicial.
-
-       02-Entrada-Dados.
-           accept raio-calculo at 1060.
-           if raio-calculo < 0 then display "Valor invalido" at 2020
-           perform 02-Entrada-Dados
-           end-if.
-
-       03-Calculo.
-           compute resultado-calculo=3.14*(raio-calculo*raio-calculo).
-
-       04-Resultado.
-           display resultado-calculo at 1560.
-
-
-       05-Fim.
-           display Mensagem-04 at 2020.
-           stop " ".
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. EX8.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-AUDITORIA ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  LOG-AUDITORIA.
+       COPY AUDITREG.
+
+       WORKING-STORAGE SECTION.
+
+       01 Mensagens.
+           03 Mensagem-01 pic x(50) value "Cal. da area da circ.".
+           03 Mensagem-02 pic x(50) value "Informe o raio da circ.".
+           03 Mensagem-03 pic x(50) value "A circ. e' aproximadamente:".
+           03 Mensagem-04 pic x(50) value "Pressione qualquer tecla".
+           03 Mensagem-05 pic x(50) value "O perimetro da circ. e:".
+
+       01 Circunferencia.
+           03 raio-calculo pic s9(5)v99.
+           03 resultado-calculo pic s9(5)v99.
+           03 perimetro-calculo pic s9(5)v99.
+
+       01 Forma-Geometrica.
+           03 forma-calculo pic x(01) value "C".
+               88 forma-circunferencia value "C".
+               88 forma-retangulo value "R".
+               88 forma-triangulo value "T".
+
+       01 Retangulo-Triangulo.
+           03 base-calculo pic s9(5)v99.
+           03 altura-calculo pic s9(5)v99.
+
+       SCREEN SECTION.
+       01 Tela-Inicial.
+           03 line 05 column 20 pic x(50) using Mensagem-01.
+           03 line 10 column 10 pic x(50) using Mensagem-02.
+           03 line 15 column 10 pic x(50) using Mensagem-03.
+           03 line 17 column 10 pic x(50) using Mensagem-05.
+
+       procedure division.
+
+       01-Inicializacao.
+           initialize raio-calculo.
+           open extend LOG-AUDITORIA.
+           display Tela-Inicial.
+
+       02-Seleciona-Forma.
+           display "Forma (C-Circ R-Retang T-Triang): " at 0710.
+           accept forma-calculo at 0746.
+           if not forma-circunferencia and not forma-retangulo
+                   and not forma-triangulo
+               display "Forma invalida" at 2020
+               perform 02-Seleciona-Forma
+           end-if.
+
+       03-Entrada-Dados.
+           evaluate true
+               when forma-circunferencia
+                   move zeros to base-calculo altura-calculo
+                   accept raio-calculo at 1060
+                   if raio-calculo < 0
+                       display "Valor invalido" at 2020
+                       perform 03-Entrada-Dados
+                   end-if
+               when other
+                   move zeros to raio-calculo
+                   display "Base: " at 0910
+                   accept base-calculo at 0917
+                   display "Altura: " at 0950
+                   accept altura-calculo at 0959
+                   if base-calculo <= 0 or altura-calculo <= 0
+                       display "Valor invalido" at 2020
+                       perform 03-Entrada-Dados
+                   end-if
+           end-evaluate.
+
+       04-Calculo.
+           evaluate true
+               when forma-circunferencia
+                   call "calculo-circunferencia" using raio-calculo
+                       resultado-calculo perimetro-calculo
+               when forma-retangulo
+                   move zeros to perimetro-calculo
+                   compute resultado-calculo =
+                       base-calculo * altura-calculo
+               when forma-triangulo
+                   move zeros to perimetro-calculo
+                   compute resultado-calculo =
+                       (base-calculo * altura-calculo) / 2
+           end-evaluate.
+
+       05-Resultado.
+           display resultado-calculo at 1560.
+           if forma-circunferencia
+               display perimetro-calculo at 1760
+           end-if.
+           accept AUD-DATA from date yyyymmdd.
+           accept AUD-HORA from time.
+           move "EX8" to AUD-PROGRAMA.
+           move forma-calculo to AUD-FORMA.
+           move raio-calculo to AUD-RAIO.
+           move base-calculo to AUD-BASE.
+           move altura-calculo to AUD-ALTURA.
+           move resultado-calculo to AUD-RESULTADO.
+           move perimetro-calculo to AUD-PERIMETRO.
+           write REG-AUDITORIA.
+
+       06-Fim.
+           close LOG-AUDITORIA.
+           display Mensagem-04 at 2020.
+           goback.
