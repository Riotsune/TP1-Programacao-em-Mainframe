@@ -1,71 +1,163 @@
-       IDENTIFICATION DIVISION.
-
-       PROGRAM-ID. EX9.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-
-       01 Mensagens.
-           03 Mensagem-01 pic x(50) value "Area de uma circunferencia".
-           03 Mensagem-02 pic x(50) value "Insira o raio da circ.:".
-           03 Mensagem-03 pic x(50) value "A area da circunferencia e:".
-           03 Mensagem-04 pic x(50) value "Pressione qualquer tecla.".
-           03 ws-cont pic x value space.
-
-       01 Circunferencia.
-           03 raio-mascara pic -z,zz9.99.
-           03 raio-calculo pic s9(5)v99.
-           03 resultado-mascara pic -z,zz9.99.
-           03 resultado-calculo pic 9(5)v99.
-           03 mensa5 pic x(30) value spaces.
-           03 mensa6 pic x(30) value "Fim do programa".
-           03 mensa7 pic x(40) value
-               "Opcao invalida, favor redigitar".
-
-       SCREEN SECTION.
-       01 Tela-Inicial.
-           03 line 05 column 20 pic x(50) using Mensagem-01.
-           03 line 10 column 10 pic x(50) using Mensagem-02.
-           03 line 15 column 10 pic x(50) using Mensagem-03.
-           03 line 19 column 21 value "Continua? (S/N) < > ".
-
-
-       PROCEDURE DIVISION.
-       01-Inicializacao.
-           initialize raio-mascara.
-           display Tela-Inicial.
-
-       02-Entrada-Dados.
-           initialize raio-mascara.
-           accept raio-mascara at 1060.
-           move raio-mascara to raio-calculo.
-           if raio-calculo <= 0 then display
-               "Valor invalido, digite novamente" at 2020
-           perform 02-Entrada-Dados
-           end-if.
-           if raio-calculo > 0 then display
-               "                                " at 2020
-           end-if.
-
-       03-Calculo.
-           compute resultado-calculo=3.1416*(raio-calculo*raio-calculo).
-
-       04-Resultado.
-           move resultado-calculo to resultado-mascara.
-           display resultado-mascara at 1560.
-
-       05-Rot-Continua.
-           accept ws-cont with prompt at 1938.
-           display mensa5 at 2332.
-           if ws-cont = 'S' or 's' perform 02-Entrada-Dados
-           else if ws-cont = 'N' or 'n' display mensa6 at 2331 perform
-           06-Fim
-           else display mensa7 at 2331
-           perform 05-Rot-Continua.
-
-       06-Fim.
-           display Mensagem-04 at 2020.
-           stop " ".
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. EX9.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-AUDITORIA ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  LOG-AUDITORIA.
+       COPY AUDITREG.
+
+       WORKING-STORAGE SECTION.
+
+       01 Mensagens.
+           03 Mensagem-01 pic x(50) value "Area de uma circunferencia".
+           03 Mensagem-02 pic x(50) value "Insira o raio da circ.:".
+           03 Mensagem-03 pic x(50) value "A area da circunferencia e:".
+           03 Mensagem-04 pic x(50) value "Pressione qualquer tecla.".
+           03 Mensagem-05 pic x(50) value "O perimetro da circ. e:".
+           03 ws-cont pic x value space.
+
+       01 Circunferencia.
+           03 raio-mascara pic -z,zz9.99.
+           03 raio-maximo pic s9(5)v99 value 50.00.
+           03 raio-calculo pic s9(5)v99.
+           03 resultado-mascara pic -z,zz9.99.
+           03 resultado-calculo pic s9(5)v99.
+           03 perimetro-mascara pic -z,zz9.99.
+           03 perimetro-calculo pic s9(5)v99.
+           03 mensa5 pic x(30) value spaces.
+           03 mensa6 pic x(30) value "Fim do programa".
+           03 mensa7 pic x(40) value
+               "Opcao invalida, favor redigitar".
+
+       01 Forma-Geometrica.
+           03 forma-calculo pic x(01) value "C".
+               88 forma-circunferencia value "C".
+               88 forma-retangulo value "R".
+               88 forma-triangulo value "T".
+
+       01 Retangulo-Triangulo.
+           03 base-mascara pic -z,zz9.99.
+           03 base-calculo pic s9(5)v99.
+           03 altura-mascara pic -z,zz9.99.
+           03 altura-calculo pic s9(5)v99.
+
+       SCREEN SECTION.
+       01 Tela-Inicial.
+           03 line 05 column 20 pic x(50) using Mensagem-01.
+           03 line 10 column 10 pic x(50) using Mensagem-02.
+           03 line 15 column 10 pic x(50) using Mensagem-03.
+           03 line 17 column 10 pic x(50) using Mensagem-05.
+           03 line 19 column 21 value "Continua? (S/N) < > ".
+
+
+       PROCEDURE DIVISION.
+       01-Inicializacao.
+           initialize raio-mascara.
+           open extend LOG-AUDITORIA.
+           display Tela-Inicial.
+
+       02-Seleciona-Forma.
+           display "Forma (C-Circ R-Retang T-Triang): " at 0710.
+           accept forma-calculo at 0746.
+           if not forma-circunferencia and not forma-retangulo
+                   and not forma-triangulo
+               display "Forma invalida" at 2020
+               perform 02-Seleciona-Forma
+           end-if.
+
+       03-Entrada-Dados.
+           evaluate true
+               when forma-circunferencia
+                   initialize raio-mascara
+                   move zeros to base-calculo altura-calculo
+                   accept raio-mascara at 1060
+                   move raio-mascara to raio-calculo
+                   if raio-calculo <= 0 or
+                           raio-calculo > raio-maximo
+                       display
+                           "Valor invalido, digite novamente" at 2020
+                       perform 03-Entrada-Dados
+                   end-if
+                   if raio-calculo > 0 and
+                           raio-calculo <= raio-maximo
+                       display "                              " at 2020
+                   end-if
+               when other
+                   initialize base-mascara altura-mascara
+                   move zeros to raio-calculo
+                   display "Base: " at 0910
+                   accept base-mascara at 0917
+                   move base-mascara to base-calculo
+                   display "Altura: " at 0950
+                   accept altura-mascara at 0959
+                   move altura-mascara to altura-calculo
+                   if base-calculo <= 0 or altura-calculo <= 0
+                       display "Valor invalido, redigite" at 2020
+                       perform 03-Entrada-Dados
+                   end-if
+                   if base-calculo > 0 and altura-calculo > 0
+                       display "                              " at 2020
+                   end-if
+           end-evaluate.
+
+       04-Calculo.
+           evaluate true
+               when forma-circunferencia
+                   call "calculo-circunferencia" using raio-calculo
+                       resultado-calculo perimetro-calculo
+               when forma-retangulo
+                   move zeros to perimetro-calculo
+                   compute resultado-calculo =
+                       base-calculo * altura-calculo
+               when forma-triangulo
+                   move zeros to perimetro-calculo
+                   compute resultado-calculo =
+                       (base-calculo * altura-calculo) / 2
+           end-evaluate.
+
+       05-Resultado.
+           move resultado-calculo to resultado-mascara.
+           display resultado-mascara at 1560.
+           if forma-circunferencia
+               move perimetro-calculo to perimetro-mascara
+               display perimetro-mascara at 1760
+           end-if.
+           accept AUD-DATA from date yyyymmdd.
+           accept AUD-HORA from time.
+           move "EX9" to AUD-PROGRAMA.
+           move forma-calculo to AUD-FORMA.
+           move raio-calculo to AUD-RAIO.
+           move base-calculo to AUD-BASE.
+           move altura-calculo to AUD-ALTURA.
+           move resultado-calculo to AUD-RESULTADO.
+           move perimetro-calculo to AUD-PERIMETRO.
+           write REG-AUDITORIA.
+
+       06-Rot-Continua.
+           accept ws-cont with prompt at 1938.
+           display mensa5 at 2332.
+           evaluate true
+               when ws-cont = 'S' or ws-cont = 's'
+                   perform 02-Seleciona-Forma thru 05-Resultado
+                   perform 06-Rot-Continua
+               when ws-cont = 'N' or ws-cont = 'n'
+                   display mensa6 at 2331
+                   perform 07-Fim
+               when other
+                   display mensa7 at 2331
+                   perform 06-Rot-Continua
+           end-evaluate.
+
+       07-Fim.
+           close LOG-AUDITORIA.
+           display Mensagem-04 at 2020.
+           goback.
