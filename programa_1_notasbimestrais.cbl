@@ -1,12 +1,88 @@
        identification division.
        program-id. programa_1_notasbimestrais.
-       
+
        environment division.
        configuration section.
        special-names.
            decimal-point is comma.
 
+       input-output section.
+       file-control.
+           select arquivo-turma assign to "TURMA"
+               organization is line sequential
+               file status is status-turma.
+           select boletim-file assign to "BOLETIM"
+               organization is line sequential.
+           select historico-file assign to "HISTORICO"
+               organization is line sequential.
+           select checkpoint-file assign to "CKPOINT"
+               organization is line sequential
+               file status is ckpt-status.
+           select lms-export-file assign to "LMSEXP"
+               organization is line sequential.
+
        data division.
+       file section.
+       fd  arquivo-turma.
+       01  reg-aluno.
+           02 alu-matricula pic x(08).
+           02 alu-nome pic x(30).
+           02 alu-primeira pic 9(2)v99.
+           02 alu-segunda pic 9(2)v99.
+           02 alu-terceira pic 9(2)v99.
+           02 alu-quarta pic 9(2)v99.
+
+       fd  boletim-file.
+       01  reg-boletim.
+           02 bol-matricula pic x(08).
+           02 filler pic x(02) value spaces.
+           02 bol-nome pic x(30).
+           02 filler pic x(02) value spaces.
+           02 bol-primeira pic z9,99.
+           02 filler pic x(02) value spaces.
+           02 bol-segunda pic z9,99.
+           02 filler pic x(02) value spaces.
+           02 bol-terceira pic z9,99.
+           02 filler pic x(02) value spaces.
+           02 bol-quarta pic z9,99.
+           02 filler pic x(02) value spaces.
+           02 bol-media pic z9,99.
+           02 filler pic x(02) value spaces.
+           02 bol-situacao pic x(10).
+
+       fd  historico-file.
+       01  reg-historico.
+           02 hist-matricula pic x(08).
+           02 hist-nome pic x(30).
+           02 hist-curso pic x(10).
+           02 hist-ano-letivo pic 9(04).
+           02 hist-bimestre pic 9(01).
+           02 hist-media pic 9(02)v99.
+           02 hist-situacao pic x(01).
+
+       fd  checkpoint-file.
+       01  reg-checkpoint.
+           02 ckpt-matricula pic x(08).
+           02 ckpt-sequencia pic 9(06).
+           02 ckpt-data pic 9(08).
+           02 ckpt-qtde-alunos pic 9(05).
+           02 ckpt-soma-medias pic 9(07)v99.
+           02 ckpt-maior-media pic 9(02)v99.
+           02 ckpt-menor-media pic 9(02)v99.
+           02 ckpt-qtde-rejeitados pic 9(05).
+
+       fd  lms-export-file.
+       01  reg-lms-export.
+           02 lms-matricula pic x(08).
+           02 lms-curso pic x(10).
+           02 lms-primeira pic 9(05).
+           02 lms-segunda pic 9(05).
+           02 lms-terceira pic 9(05).
+           02 lms-quarta pic 9(05).
+           02 lms-media pic 9(05).
+           02 lms-aprovado pic x(01).
+           02 filler pic x(36) value spaces.
+
        working-storage section.
        01 Notas.
            02 PrimeiraNota pic 9(2)V99 value zeros.
@@ -15,11 +91,301 @@
            02 QuartaNota pic 9(2)V99 value zeros.
        01 Media pic 9(2)V99 value zeros.
 
+       01 modo-processamento pic x(01) value "I".
+           88 modo-interativo value "I".
+           88 modo-lote value "L".
+       01 fim-arquivo pic x(01) value "N".
+           88 fim-arquivo-turma value "S".
+
+       01 estatisticas-turma.
+           02 qtde-alunos pic 9(05) value zeros.
+           02 soma-medias pic 9(07)v99 value zeros.
+           02 media-turma pic 9(02)v99 value zeros.
+           02 maior-media pic 9(02)v99 value zeros.
+           02 menor-media pic 9(02)v99 value 99,99.
+           02 qtde-rejeitados pic 9(05) value zeros.
+
+       01 aprovacao.
+           02 nota-minima pic 9(02)v99 value 6,00.
+           02 situacao-aluno pic x(01) value space.
+               88 aluno-aprovado value "A".
+               88 aluno-reprovado value "R".
+           02 nota-recuperacao pic 9(02)v99 value zeros.
+
+       01 identificacao-aluno.
+           02 matricula-aluno pic x(08) value spaces.
+           02 nome-aluno pic x(30) value spaces.
+
+       01 config-media.
+           02 tipo-media pic x(01) value "S".
+               88 media-simples value "S".
+               88 media-ponderada value "P".
+           02 peso-primeira pic 9v99 value 0,25.
+           02 peso-segunda pic 9v99 value 0,25.
+           02 peso-terceira pic 9v99 value 0,25.
+           02 peso-quarta pic 9v99 value 0,25.
+           02 soma-pesos pic 9v9999 value zeros.
+
+       01 periodo-letivo.
+           02 ano-letivo pic 9(04) value zeros.
+           02 bimestre-ref pic 9(01) value zeros.
+           02 curso pic x(10) value spaces.
+
+       01 ckpt-status pic x(02) value "00".
+       01 status-turma pic x(02) value "00".
+
+       01 controle-checkpoint.
+           02 contador-ckpt pic 9(03) value zeros.
+           02 intervalo-ckpt pic 9(03) value 25.
+           02 ultima-matricula-ok pic x(08) value spaces.
+           02 pulando-registros pic x(01) value "N".
+               88 pulando-ate-retomar value "S".
+
        procedure division.
-           perform mostra-mensagens.
-           perform recebe-valores.
-           perform calcula-media.
-           stop run.
+           perform inicializa-variaveis.
+           perform seleciona-modo.
+           perform seleciona-tipo-media.
+           perform informa-periodo.
+           open extend boletim-file.
+           open extend historico-file.
+           open extend lms-export-file.
+           if modo-interativo
+               perform mostra-mensagens
+               perform recebe-valores
+               perform calcula-media
+           else
+               perform processa-lote
+           end-if.
+           close boletim-file.
+           close historico-file.
+           close lms-export-file.
+           goback.
+
+       inicializa-variaveis.
+           move zeros to Media.
+           move zeros to qtde-alunos.
+           move zeros to soma-medias.
+           move zeros to media-turma.
+           move zeros to maior-media.
+           move 99,99 to menor-media.
+           move zeros to qtde-rejeitados.
+           move zeros to contador-ckpt.
+           move "N" to pulando-registros.
+           move spaces to ultima-matricula-ok.
+           move "N" to fim-arquivo.
+
+       seleciona-modo.
+           display "Modo (I-Interativo / L-Lote p/ turma): " at 0101.
+           accept modo-processamento at 0142.
+           if not modo-interativo and not modo-lote
+               display "Opcao invalida, digite I ou L" at 0201
+               perform seleciona-modo
+           end-if.
+
+       seleciona-tipo-media.
+           display "Media (S-Simples / P-Ponderada): " at 0101.
+           accept tipo-media at 0136.
+           if not media-simples and not media-ponderada
+               display "Opcao invalida, digite S ou P" at 0201
+               perform seleciona-tipo-media
+           end-if.
+           if media-ponderada
+               perform informa-pesos
+           end-if.
+
+       informa-pesos.
+           perform recebe-peso-primeira.
+           perform recebe-peso-segunda.
+           perform recebe-peso-terceira.
+           perform recebe-peso-quarta.
+           compute soma-pesos = peso-primeira + peso-segunda +
+               peso-terceira + peso-quarta.
+           if soma-pesos not = 1,00
+               display "Pesos devem somar 1,00, redigite" at 0201
+               perform informa-pesos
+           end-if.
+
+       recebe-peso-primeira.
+           display "Peso 1o Bimestre (0,00 a 1,00): " at 0301.
+           accept peso-primeira at 0335.
+           if peso-primeira > 1,00
+               display "Peso invalido, digite de 0,00 a 1,00" at 0201
+               perform recebe-peso-primeira
+           end-if.
+
+       recebe-peso-segunda.
+           display "Peso 2o Bimestre (0,00 a 1,00): " at 0401.
+           accept peso-segunda at 0435.
+           if peso-segunda > 1,00
+               display "Peso invalido, digite de 0,00 a 1,00" at 0201
+               perform recebe-peso-segunda
+           end-if.
+
+       recebe-peso-terceira.
+           display "Peso 3o Bimestre (0,00 a 1,00): " at 0501.
+           accept peso-terceira at 0535.
+           if peso-terceira > 1,00
+               display "Peso invalido, digite de 0,00 a 1,00" at 0201
+               perform recebe-peso-terceira
+           end-if.
+
+       recebe-peso-quarta.
+           display "Peso 4o Bimestre (0,00 a 1,00): " at 0601.
+           accept peso-quarta at 0635.
+           if peso-quarta > 1,00
+               display "Peso invalido, digite de 0,00 a 1,00" at 0201
+               perform recebe-peso-quarta
+           end-if.
+
+       informa-periodo.
+           display "Ano letivo (aaaa): " at 0701.
+           accept ano-letivo at 0721.
+           display "Bimestre de referencia (1-4): " at 0801.
+           accept bimestre-ref at 0832.
+           display "Curso: " at 0901.
+           accept curso at 0909.
+
+       processa-lote.
+           open input arquivo-turma.
+           if status-turma not = "00"
+               display "Erro ao abrir a turma, status: " at 1801
+               display status-turma at 1833
+               move "S" to fim-arquivo
+           else
+               perform verifica-checkpoint
+               perform le-proximo-aluno
+               perform processa-aluno-lote until fim-arquivo-turma
+               close arquivo-turma
+               perform limpa-checkpoint
+           end-if.
+           perform relatorio-turma.
+
+       verifica-checkpoint.
+           open input checkpoint-file.
+           if ckpt-status = "00"
+               read checkpoint-file
+                   at end continue
+               end-read
+               if ckpt-status = "00"
+                   move ckpt-matricula to ultima-matricula-ok
+                   move "S" to pulando-registros
+                   move ckpt-qtde-alunos to qtde-alunos
+                   move ckpt-soma-medias to soma-medias
+                   move ckpt-maior-media to maior-media
+                   move ckpt-menor-media to menor-media
+                   move ckpt-qtde-rejeitados to qtde-rejeitados
+               end-if
+               close checkpoint-file
+           end-if.
+
+       le-proximo-aluno.
+           read arquivo-turma
+               at end
+                   if pulando-ate-retomar
+                       perform checkpoint-nao-localizado
+                   else
+                       move "S" to fim-arquivo
+                   end-if
+           end-read.
+
+       checkpoint-nao-localizado.
+           display "Checkpoint nao localizado na turma atual" at 1801.
+           display "Reprocessando a turma desde o inicio" at 1901.
+           move "N" to pulando-registros.
+           move spaces to ultima-matricula-ok.
+           move zeros to qtde-alunos.
+           move zeros to soma-medias.
+           move zeros to maior-media.
+           move 99,99 to menor-media.
+           move zeros to qtde-rejeitados.
+           close arquivo-turma.
+           open input arquivo-turma.
+           if status-turma not = "00"
+               move "S" to fim-arquivo
+           else
+               perform le-proximo-aluno
+           end-if.
+
+       processa-aluno-lote.
+           if pulando-ate-retomar
+               if alu-matricula = ultima-matricula-ok
+                   move "N" to pulando-registros
+               end-if
+           else
+               perform processa-aluno-do-lote
+               perform atualiza-checkpoint
+           end-if.
+           perform le-proximo-aluno.
+
+       processa-aluno-do-lote.
+           move alu-matricula to matricula-aluno.
+           move alu-nome to nome-aluno.
+           move alu-primeira to PrimeiraNota.
+           move alu-segunda to SegundaNota.
+           move alu-terceira to TerceiraNota.
+           move alu-quarta to QuartaNota.
+           if PrimeiraNota > 10,00 or SegundaNota > 10,00
+                   or TerceiraNota > 10,00 or QuartaNota > 10,00
+               display "Aluno " at 1801
+               display alu-matricula at 1808
+               display "rejeitado - nota fora da faixa 00,00-10,00"
+                   at 1818
+               add 1 to qtde-rejeitados
+           else
+               move zeros to Media
+               perform calcula-media
+               add 1 to qtde-alunos
+               add Media to soma-medias
+               if Media > maior-media
+                   move Media to maior-media
+               end-if
+               if Media < menor-media
+                   move Media to menor-media
+               end-if
+           end-if.
+
+       atualiza-checkpoint.
+           add 1 to contador-ckpt.
+           if contador-ckpt >= intervalo-ckpt
+               perform grava-checkpoint
+               move zeros to contador-ckpt
+           end-if.
+
+       grava-checkpoint.
+           move alu-matricula to ckpt-matricula.
+           move qtde-alunos to ckpt-sequencia.
+           accept ckpt-data from date yyyymmdd.
+           move qtde-alunos to ckpt-qtde-alunos.
+           move soma-medias to ckpt-soma-medias.
+           move maior-media to ckpt-maior-media.
+           move menor-media to ckpt-menor-media.
+           move qtde-rejeitados to ckpt-qtde-rejeitados.
+           open output checkpoint-file.
+           write reg-checkpoint.
+           close checkpoint-file.
+
+       limpa-checkpoint.
+           open output checkpoint-file.
+           close checkpoint-file.
+
+       relatorio-turma.
+           if qtde-alunos = zeros
+               move zeros to menor-media
+           else
+               divide soma-medias by qtde-alunos
+                   giving media-turma
+           end-if.
+           display "------ Resumo da turma ------" at 1801.
+           display "Alunos processados: " at 1901.
+           display qtde-alunos at 1922.
+           display "Media da turma: " at 2001.
+           display media-turma at 2018.
+           display "Maior media: " at 2101.
+           display maior-media at 2115.
+           display "Menor media: " at 2201.
+           display menor-media at 2215.
+           display "Rejeitados: " at 2301.
+           display qtde-rejeitados at 2313.
 
        mostra-mensagens.
            display "----- Digite as suas notas -----" at 0303.
@@ -28,15 +394,123 @@
            display "3o Bimestre: "  at 1008.
            display "4o Bimestre: " at 1208.
            display "Media: " at 1508.
+           display "Matricula: " at 0403.
+           display "Nome: " at 0503.
 
        recebe-valores.
+           accept matricula-aluno at 0415.
+           accept nome-aluno at 0510.
+           perform recebe-primeira-nota.
+           perform recebe-segunda-nota.
+           perform recebe-terceira-nota.
+           perform recebe-quarta-nota.
+
+       recebe-primeira-nota.
            accept PrimeiraNota at 0625.
+           if PrimeiraNota > 10,00
+               display "Nota invalida, digite de 00,00 a 10,00" at 2001
+               perform recebe-primeira-nota
+           end-if.
+           display "                                       " at 2001.
+
+       recebe-segunda-nota.
            accept SegundaNota at 0825.
+           if SegundaNota > 10,00
+               display "Nota invalida, digite de 00,00 a 10,00" at 2001
+               perform recebe-segunda-nota
+           end-if.
+           display "                                       " at 2001.
+
+       recebe-terceira-nota.
            accept TerceiraNota at 1025.
+           if TerceiraNota > 10,00
+               display "Nota invalida, digite de 00,00 a 10,00" at 2001
+               perform recebe-terceira-nota
+           end-if.
+           display "                                       " at 2001.
+
+       recebe-quarta-nota.
            accept QuartaNota at 1225.
-       
+           if QuartaNota > 10,00
+               display "Nota invalida, digite de 00,00 a 10,00" at 2001
+               perform recebe-quarta-nota
+           end-if.
+           display "                                       " at 2001.
+
        calcula-media.
-           add PrimeiraNota SegundaNota TerceiraNota QuartaNota to Media.
-           divide Media by 4 giving Media.
+           if media-ponderada
+               compute Media =
+                   (PrimeiraNota * peso-primeira) +
+                   (SegundaNota * peso-segunda) +
+                   (TerceiraNota * peso-terceira) +
+                   (QuartaNota * peso-quarta)
+           else
+               add PrimeiraNota SegundaNota TerceiraNota QuartaNota
+                   to Media
+               divide Media by 4 giving Media
+           end-if.
            display Media at 1525.
-        
\ No newline at end of file
+           perform verifica-situacao.
+           perform grava-boletim.
+           perform grava-historico.
+           perform grava-exportacao-lms.
+
+       verifica-situacao.
+           move zeros to nota-recuperacao.
+           if Media >= nota-minima
+               move "A" to situacao-aluno
+           else
+               move "R" to situacao-aluno
+               compute nota-recuperacao =
+                   (2 * nota-minima) - Media
+               if nota-recuperacao > 10,00
+                   move 10,00 to nota-recuperacao
+               end-if
+           end-if.
+           display "Situacao: " at 1601.
+           if aluno-aprovado
+               display "Aprovado         " at 1612
+           else
+               display "Reprovado - Rec: " at 1612
+               display nota-recuperacao at 1630
+           end-if.
+
+       grava-boletim.
+           move matricula-aluno to bol-matricula.
+           move nome-aluno to bol-nome.
+           move PrimeiraNota to bol-primeira.
+           move SegundaNota to bol-segunda.
+           move TerceiraNota to bol-terceira.
+           move QuartaNota to bol-quarta.
+           move Media to bol-media.
+           if aluno-aprovado
+               move "Aprovado" to bol-situacao
+           else
+               move "Reprovado" to bol-situacao
+           end-if.
+           write reg-boletim.
+
+       grava-historico.
+           move matricula-aluno to hist-matricula.
+           move nome-aluno to hist-nome.
+           move curso to hist-curso.
+           move ano-letivo to hist-ano-letivo.
+           move bimestre-ref to hist-bimestre.
+           move Media to hist-media.
+           move situacao-aluno to hist-situacao.
+           write reg-historico.
+
+       grava-exportacao-lms.
+           move matricula-aluno to lms-matricula.
+           move curso to lms-curso.
+           compute lms-primeira = PrimeiraNota * 100.
+           compute lms-segunda = SegundaNota * 100.
+           compute lms-terceira = TerceiraNota * 100.
+           compute lms-quarta = QuartaNota * 100.
+           compute lms-media = Media * 100.
+           if aluno-aprovado
+               move "S" to lms-aprovado
+           else
+               move "N" to lms-aprovado
+           end-if.
+           write reg-lms-export.
