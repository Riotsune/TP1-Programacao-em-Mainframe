@@ -0,0 +1,23 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. calculo-circunferencia.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 pi-circunferencia pic 9v9999 value 3.1416.
+
+       LINKAGE SECTION.
+
+       01 raio pic s9(5)v99.
+       01 resultado pic s9(5)v99.
+       01 perimetro pic s9(5)v99.
+
+       PROCEDURE DIVISION USING raio resultado perimetro.
+
+       01-Calculo.
+           compute resultado =
+               pi-circunferencia * (raio * raio).
+           compute perimetro = 2 * pi-circunferencia * raio.
+           goback.
